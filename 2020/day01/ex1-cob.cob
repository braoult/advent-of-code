@@ -3,6 +3,47 @@
 *>         Inspired by https://github.com/GaloisGirl/Coding
 *>         Compilation: cobc -F -fmfcomment -std=rm -x ex2-cob.cob
 *>         Utilisation: ./ex2-cob < INPUT.txt
+*>         Utilisation: ./ex2-cob DATASET.DAT
+*>
+*> Modification history:
+*>   INPUTFILE can now be assigned to a real dataset name passed on
+*>   the command line, instead of being wired to KEYBOARD; KEYBOARD
+*>   remains the default for ad-hoc manual runs.
+*>   The 2020 reconciliation target is now read from CONTROLFILE at
+*>   start of run instead of being hardcoded, along with the search
+*>   mode (pair/triple).
+*>   04-LOOP/07-LOOP-TRIPLE now support a three-value search mode,
+*>   run switch selected, alongside the original pair search.
+*>   The pair/triple search no longer stops at the first hit; every
+*>   qualifying combination is reported.
+*>   Matches are now written to REPORTFILE as well as displayed.
+*>   Input records failing numeric validation are routed to
+*>   EXCEPTFILE instead of being unstrung into the table.
+*>   The working table capacity has been raised well past 1024.
+*>   Duplicate VAL entries are flagged after the sort and before the
+*>   search.
+*>   06-PRINT has been revived as an optional end-of-run statistics
+*>   log, run-switch controlled.
+*>   A checkpoint/restart point has been added around the read phase.
+*>   13-REBUILD-TABLE now logs replayed rejects to EXCEPTFILE so a
+*>   restart does not lose exception entries already counted before
+*>   the last checkpoint; the dataset/report/exception file opens are
+*>   now status-checked instead of assumed to succeed.
+*>   05-VALIDATE-RECORD now accepts values shorter than 4 digits
+*>   (LINE SEQUENTIAL pads them with trailing spaces) instead of only
+*>   the fully-populated case; only a blank or embedded non-digit is
+*>   rejected. The read/validate/write-or-except steps shared by
+*>   02-READ and 13-REBUILD-TABLE have been factored into
+*>   16-READ-VALIDATE-RECORD.
+*>   14-WRITE-REPORT now blanks RPT-POS-K/RPT-VAL-K in pair mode
+*>   through an alphanumeric REDEFINES instead of moving SPACES
+*>   straight into the numeric-edited items (which rendered as 0).
+*>   The CHECKPOINTFILE opens in 11-CHECKPOINT-SAVE and
+*>   15-CHECKPOINT-CLEAR are now status-checked like the other file
+*>   opens. CHECKPOINT-RECORD also carries the input source it was
+*>   taken against, so 12-CHECKPOINT-RESTORE ignores a checkpoint left
+*>   behind by a run against a different dataset (or KEYBOARD) instead
+*>   of replaying it against the wrong input.
        AUTHOR. Bruno Raoult.
 
        ENVIRONMENT DIVISION.
@@ -10,19 +51,111 @@
        FILE-CONTROL.
            SELECT INPUTFILE ASSIGN TO KEYBOARD
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DATASETFILE ASSIGN TO INPUT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DSN-FILE-STATUS.
+           SELECT CONTROLFILE ASSIGN TO "CONTROLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+           SELECT REPORTFILE ASSIGN TO "REPORTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+           SELECT EXCEPTFILE ASSIGN TO "EXCEPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXC-FILE-STATUS.
+           SELECT CHECKPOINTFILE ASSIGN TO "CHECKPOINTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUTFILE.
        01 INPUTRECORD PIC 9(4).
+       01 INPUTRECORD-CHARS REDEFINES INPUTRECORD.
+           05 INPUTRECORD-CHAR PIC X(01) OCCURS 4 TIMES.
+
+       FD DATASETFILE.
+       01 DATASETRECORD PIC 9(4).
+
+       FD CONTROLFILE.
+       01 CONTROL-RECORD.
+           05 CTL-TARGET-IN PIC 9(4).
+           05 FILLER PIC X(01).
+           05 CTL-MODE-IN PIC X(01).
+           05 FILLER PIC X(01).
+           05 CTL-PRINT-IN PIC X(01).
+
+       FD REPORTFILE.
+       01 REPORT-RECORD.
+           05 RPT-DATE PIC 9(8).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 RPT-POS-I PIC Z(4)9.
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 RPT-VAL-I PIC Z(4)9.
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 RPT-POS-J PIC Z(4)9.
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 RPT-VAL-J PIC Z(4)9.
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 RPT-POS-K PIC Z(4)9.
+           05 RPT-POS-K-X REDEFINES RPT-POS-K PIC X(05).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 RPT-VAL-K PIC Z(4)9.
+           05 RPT-VAL-K-X REDEFINES RPT-VAL-K PIC X(05).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 RPT-PRODUCT PIC Z(11)9.
+
+       FD EXCEPTFILE.
+       01 EXCEPT-RECORD PIC X(80).
+
+       FD CHECKPOINTFILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-REC-OUT PIC 9(5).
+           05 FILLER PIC X(01).
+           05 CKPT-LEN-OUT PIC 9(5).
+           05 FILLER PIC X(01).
+           05 CKPT-DSN-OUT PIC X(100).
 
        WORKING-STORAGE SECTION.
        01 FILE-STATUS PIC 9 VALUE 0.
-       01 LEN PIC 9(3) VALUE 0.
+       01 DSN-FILE-STATUS PIC XX VALUE "00".
+       01 CTL-FILE-STATUS PIC XX VALUE "00".
+       01 RPT-FILE-STATUS PIC XX VALUE "00".
+       01 EXC-FILE-STATUS PIC XX VALUE "00".
+       01 CKP-FILE-STATUS PIC XX VALUE "00".
+       01 RUN-DATE PIC 9(8) VALUE 0.
+       01 REC-COUNT PIC 9(5) VALUE 0.
+       01 EXC-COUNT PIC 9(5) VALUE 0.
+       01 REC-FMT PIC Z(4)9.
+       01 VALID-RECORD-SWITCH PIC X(01) VALUE "Y".
+           88 VALID-RECORD VALUE "Y".
+           88 INVALID-RECORD VALUE "N".
+       01 DUP-COUNT PIC 9(5) VALUE 0.
+       01 DUP-FMT PIC Z(4)9.
+       01 CNT-FMT PIC Z(4)9.
+       01 INPUT-DSN PIC X(100) VALUE SPACES.
+       01 KEYBOARD-SWITCH PIC X(01) VALUE "Y".
+           88 KEYBOARD-RUN VALUE "Y".
+           88 DATASET-RUN VALUE "N".
+       01 TARGET-VALUE PIC 9(4) VALUE 2020.
+       01 MODE-SWITCH PIC X(01) VALUE "2".
+           88 PAIR-MODE VALUE "2".
+           88 TRIPLE-MODE VALUE "3".
+       01 PRINT-SWITCH PIC X(01) VALUE "N".
+           88 PRINT-STATS VALUE "Y".
+       01 MATCH-COUNT PIC 9(5) VALUE 0.
+       01 MIN-VAL PIC 9(5) VALUE 99999.
+       01 MAX-VAL PIC 9(5) VALUE 0.
+       01 RESTART-SWITCH PIC X(01) VALUE "N".
+           88 RESTART-RUN VALUE "Y".
+       01 CKPT-INTERVAL PIC 9(5) VALUE 100.
+       01 CKPT-REMAINDER PIC 9(5) VALUE 0.
+       01 SKIP-COUNT PIC 9(5) VALUE 0.
+       01 LEN PIC 9(5) VALUE 0.
        01 ARRAY.
-           02 ARR OCCURS 0 TO 1024 DEPENDING ON LEN.
+           02 ARR OCCURS 0 TO 50000 DEPENDING ON LEN.
                05 VAL PIC 9(5).
-       01 S PIC 9(4).
+       01 S PIC 9(5).
        01 P PIC 9(12).
        01 FMT PIC Z(12)9.
 
@@ -34,20 +167,68 @@
 
        PROCEDURE DIVISION.
        01-MAIN.
-           OPEN INPUT INPUTFILE.
+           PERFORM 10-READ-CONTROL.
+           ACCEPT INPUT-DSN FROM COMMAND-LINE.
+           IF INPUT-DSN = SPACES THEN
+               SET KEYBOARD-RUN TO TRUE
+           ELSE
+               SET DATASET-RUN TO TRUE
+           END-IF.
+*>         INPUT-DSN/KEYBOARD-SWITCH must be set before the restore so
+*>         it can refuse a checkpoint left behind by a run against a
+*>         different input source.
+           PERFORM 12-CHECKPOINT-RESTORE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           IF KEYBOARD-RUN THEN
+               OPEN INPUT INPUTFILE
+           ELSE
+               OPEN INPUT DATASETFILE
+               IF DSN-FILE-STATUS NOT = "00" THEN
+                   DISPLAY "UNABLE TO OPEN DATASET " INPUT-DSN
+                       " - FILE STATUS " DSN-FILE-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+           OPEN OUTPUT REPORTFILE.
+           IF RPT-FILE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN REPORTFILE - FILE STATUS "
+                   RPT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXCEPTFILE.
+           IF EXC-FILE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN EXCEPTFILE - FILE STATUS "
+                   EXC-FILE-STATUS
+               STOP RUN
+           END-IF.
+           IF RESTART-RUN THEN
+               PERFORM 13-REBUILD-TABLE
+           END-IF.
            PERFORM 02-READ UNTIL FILE-STATUS = 1.
-           CLOSE INPUTFILE.
-*>           PERFORM 06-PRINT.
-           SORT ARR ASCENDING KEY VAL
-*>           DISPLAY "=========================".
-*>           PERFORM 06-PRINT.
-           PERFORM 04-LOOP
+           IF KEYBOARD-RUN THEN
+               CLOSE INPUTFILE
+           ELSE
+               CLOSE DATASETFILE
+           END-IF.
+           SORT ARR ASCENDING KEY VAL.
+           PERFORM 08-CHECK-DUPLICATES.
+           IF TRIPLE-MODE THEN
+               PERFORM 07-LOOP-TRIPLE
+           ELSE
+               PERFORM 04-LOOP
+           END-IF.
+           IF PRINT-STATS THEN
+               PERFORM 06-PRINT
+           END-IF.
+           CLOSE REPORTFILE.
+           CLOSE EXCEPTFILE.
+           PERFORM 15-CHECKPOINT-CLEAR.
            STOP RUN.
        02-READ.
-           READ INPUTFILE
-               AT END MOVE 1 TO FILE-STATUS
-               NOT AT END PERFORM 03-WRITE-TO-TABLE
-           END-READ.
+           PERFORM 16-READ-VALIDATE-RECORD.
+           IF FILE-STATUS NOT = 1 AND VALID-RECORD THEN
+               PERFORM 11-CHECKPOINT-SAVE
+           END-IF.
 
        03-WRITE-TO-TABLE.
            ADD 1 TO LEN.
@@ -55,25 +236,260 @@
 *> Wrong: "234" becomes 2340 instead of 0234
 *>           COMPUTE VAL(LEN) = INPUTRECORD.
 *>           DISPLAY VAL(LEN) " " LEN.
+           IF VAL(LEN) < MIN-VAL THEN
+               MOVE VAL(LEN) TO MIN-VAL
+           END-IF.
+           IF VAL(LEN) > MAX-VAL THEN
+               MOVE VAL(LEN) TO MAX-VAL
+           END-IF.
        04-LOOP.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > LEN
                ADD I 1 GIVING TMP
                PERFORM VARYING J FROM TMP BY 1 UNTIL J > LEN
                    ADD VAL(I) VAL(J) GIVING S
 *>                     DISPLAY I J K
-                       IF S = 2020 THEN
+                       IF S = TARGET-VALUE THEN
                            MULTIPLY VAL(I) BY VAL(J) GIVING P
                            MOVE P TO FMT
                            DISPLAY FMT
-                           EXIT PERFORM
+                           ADD 1 TO MATCH-COUNT
+                           PERFORM 14-WRITE-REPORT
                        ELSE
-                           IF S > 2020 THEN
+                           IF S > TARGET-VALUE THEN
                                EXIT PERFORM
                            END-IF
                        END-IF
                END-PERFORM
            END-PERFORM.
+
+       05-VALIDATE-RECORD.
+*>     LINE SEQUENTIAL pads short lines with trailing spaces, so a
+*>     plain NUMERIC test on the full 4-byte field would reject every
+*>     legitimate value under 4 digits. Find the rightmost non-space
+*>     byte first, then check only that leading portion is numeric.
+           SET VALID-RECORD TO TRUE.
+           PERFORM VARYING J FROM 4 BY -1 UNTIL J < 1
+               IF INPUTRECORD-CHAR(J) NOT = SPACE THEN
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF J = 0 THEN
+               SET INVALID-RECORD TO TRUE
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > J
+                   IF INPUTRECORD-CHAR(I) NOT NUMERIC THEN
+                       SET INVALID-RECORD TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
        06-PRINT.
+           MOVE LEN TO CNT-FMT.
+           DISPLAY "RECORDS LOADED....: " CNT-FMT.
+           MOVE EXC-COUNT TO CNT-FMT.
+           DISPLAY "RECORDS REJECTED..: " CNT-FMT.
+           MOVE DUP-COUNT TO CNT-FMT.
+           DISPLAY "DUPLICATE VALUES..: " CNT-FMT.
+           MOVE MATCH-COUNT TO CNT-FMT.
+           DISPLAY "MATCHES FOUND.....: " CNT-FMT.
+           IF LEN > 0 THEN
+               MOVE MIN-VAL TO DUP-FMT
+               DISPLAY "MINIMUM VALUE.....: " DUP-FMT
+               MOVE MAX-VAL TO DUP-FMT
+               DISPLAY "MAXIMUM VALUE.....: " DUP-FMT
+           END-IF.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > LEN
                DISPLAY VAL(I)
            END-PERFORM.
+
+       07-LOOP-TRIPLE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LEN
+               ADD I 1 GIVING TMP
+               PERFORM VARYING J FROM TMP BY 1 UNTIL J > LEN
+                   ADD J 1 GIVING TMP
+                   PERFORM VARYING K FROM TMP BY 1 UNTIL K > LEN
+                       ADD VAL(I) VAL(J) VAL(K) GIVING S
+                       IF S = TARGET-VALUE THEN
+                           MULTIPLY VAL(I) BY VAL(J) GIVING P
+                           MULTIPLY P BY VAL(K) GIVING P
+                           MOVE P TO FMT
+                           DISPLAY FMT
+                           ADD 1 TO MATCH-COUNT
+                           PERFORM 14-WRITE-REPORT
+                       ELSE
+                           IF S > TARGET-VALUE THEN
+                               EXIT PERFORM
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+
+       08-CHECK-DUPLICATES.
+           MOVE 0 TO DUP-COUNT.
+           IF LEN > 1 THEN
+               MOVE 1 TO TMP
+               PERFORM VARYING I FROM 2 BY 1 UNTIL I > LEN
+                   IF VAL(I) = VAL(I - 1) THEN
+                       ADD 1 TO TMP
+                   ELSE
+                       IF TMP > 1 THEN
+                           ADD 1 TO DUP-COUNT
+                           MOVE VAL(I - 1) TO DUP-FMT
+                           MOVE TMP TO CNT-FMT
+                           DISPLAY "DUPLICATE VALUE " DUP-FMT
+                               " OCCURRED " CNT-FMT " TIMES"
+                       END-IF
+                       MOVE 1 TO TMP
+                   END-IF
+               END-PERFORM
+               IF TMP > 1 THEN
+                   ADD 1 TO DUP-COUNT
+                   MOVE VAL(LEN) TO DUP-FMT
+                   MOVE TMP TO CNT-FMT
+                   DISPLAY "DUPLICATE VALUE " DUP-FMT
+                       " OCCURRED " CNT-FMT " TIMES"
+               END-IF
+           END-IF.
+
+       09-WRITE-EXCEPTION.
+           ADD 1 TO EXC-COUNT.
+           MOVE REC-COUNT TO REC-FMT.
+           MOVE SPACES TO EXCEPT-RECORD.
+           STRING "RECORD " DELIMITED BY SIZE
+                  REC-FMT DELIMITED BY SIZE
+                  " REJECTED - NOT A VALID 4-DIGIT VALUE: "
+                      DELIMITED BY SIZE
+                  INPUTRECORD DELIMITED BY SIZE
+               INTO EXCEPT-RECORD
+           END-STRING.
+           WRITE EXCEPT-RECORD.
+
+       10-READ-CONTROL.
+           OPEN INPUT CONTROLFILE.
+           IF CTL-FILE-STATUS = "00" THEN
+               READ CONTROLFILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CTL-TARGET-IN NUMERIC AND CTL-TARGET-IN > 0
+                           THEN
+                           MOVE CTL-TARGET-IN TO TARGET-VALUE
+                       END-IF
+                       IF CTL-MODE-IN = "2" OR CTL-MODE-IN = "3" THEN
+                           MOVE CTL-MODE-IN TO MODE-SWITCH
+                       END-IF
+                       IF CTL-PRINT-IN = "Y" OR CTL-PRINT-IN = "N" THEN
+                           MOVE CTL-PRINT-IN TO PRINT-SWITCH
+                       END-IF
+               END-READ
+               CLOSE CONTROLFILE
+           END-IF.
+
+       11-CHECKPOINT-SAVE.
+           DIVIDE LEN BY CKPT-INTERVAL
+               GIVING TMP REMAINDER CKPT-REMAINDER.
+           IF CKPT-REMAINDER = 0 THEN
+               MOVE SPACES TO CHECKPOINT-RECORD
+               MOVE REC-COUNT TO CKPT-REC-OUT
+               MOVE LEN TO CKPT-LEN-OUT
+               MOVE INPUT-DSN TO CKPT-DSN-OUT
+               OPEN OUTPUT CHECKPOINTFILE
+               IF CKP-FILE-STATUS NOT = "00" THEN
+                   DISPLAY "UNABLE TO OPEN CHECKPOINTFILE - FILE STATUS "
+                       CKP-FILE-STATUS
+                   STOP RUN
+               END-IF
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINTFILE
+           END-IF.
+
+       12-CHECKPOINT-RESTORE.
+           OPEN INPUT CHECKPOINTFILE.
+           IF CKP-FILE-STATUS = "00" THEN
+               READ CHECKPOINTFILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CKPT-REC-OUT > 0 THEN
+                           IF CKPT-DSN-OUT = INPUT-DSN THEN
+                               MOVE CKPT-REC-OUT TO SKIP-COUNT
+                               MOVE CKPT-LEN-OUT TO LEN
+                               SET RESTART-RUN TO TRUE
+                           ELSE
+*>                             Checkpoint was taken against a different
+*>                             input source (or a different ad-hoc
+*>                             KEYBOARD session) - not a valid restart
+*>                             point for this run, ignore it.
+                               DISPLAY "CHECKPOINT FOUND FOR A DIFFERENT"
+                                   " INPUT SOURCE - IGNORED"
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINTFILE
+           END-IF.
+
+       13-REBUILD-TABLE.
+           MOVE 0 TO LEN.
+           MOVE 0 TO REC-COUNT.
+           MOVE 0 TO FILE-STATUS.
+           PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > SKIP-COUNT
+               PERFORM 16-READ-VALIDATE-RECORD
+           END-PERFORM.
+
+       14-WRITE-REPORT.
+           MOVE SPACES TO REPORT-RECORD.
+           MOVE RUN-DATE TO RPT-DATE.
+           MOVE I TO RPT-POS-I.
+           MOVE VAL(I) TO RPT-VAL-I.
+           MOVE J TO RPT-POS-J.
+           MOVE VAL(J) TO RPT-VAL-J.
+           IF TRIPLE-MODE THEN
+               MOVE K TO RPT-POS-K
+               MOVE VAL(K) TO RPT-VAL-K
+           ELSE
+*>             RPT-POS-K/RPT-VAL-K are numeric-edited; MOVE SPACES to
+*>             the elementary item follows numeric MOVE rules and
+*>             renders as 0, not blank. Move spaces through the
+*>             alphanumeric REDEFINES instead so pair-mode rows show a
+*>             genuine blank in the K columns.
+               MOVE SPACES TO RPT-POS-K-X
+               MOVE SPACES TO RPT-VAL-K-X
+           END-IF.
+           MOVE P TO RPT-PRODUCT.
+           WRITE REPORT-RECORD.
+
+       15-CHECKPOINT-CLEAR.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           MOVE 0 TO CKPT-REC-OUT.
+           MOVE 0 TO CKPT-LEN-OUT.
+           OPEN OUTPUT CHECKPOINTFILE.
+           IF CKP-FILE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN CHECKPOINTFILE - FILE STATUS "
+                   CKP-FILE-STATUS
+               STOP RUN
+           END-IF.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINTFILE.
+
+       16-READ-VALIDATE-RECORD.
+*>     Shared by 02-READ (first pass) and 13-REBUILD-TABLE (replay on
+*>     restart) so the read/validate/write-or-except steps can only
+*>     drift out of step with themselves, not with each other.
+           IF KEYBOARD-RUN THEN
+               READ INPUTFILE
+                   AT END MOVE 1 TO FILE-STATUS
+               END-READ
+           ELSE
+               READ DATASETFILE
+                   AT END MOVE 1 TO FILE-STATUS
+                   NOT AT END MOVE DATASETRECORD TO INPUTRECORD
+               END-READ
+           END-IF.
+           IF FILE-STATUS NOT = 1 THEN
+               ADD 1 TO REC-COUNT
+               PERFORM 05-VALIDATE-RECORD
+               IF VALID-RECORD THEN
+                   PERFORM 03-WRITE-TO-TABLE
+               ELSE
+                   PERFORM 09-WRITE-EXCEPTION
+               END-IF
+           END-IF.
